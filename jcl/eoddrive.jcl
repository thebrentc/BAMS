@@ -0,0 +1,40 @@
+//BAMSEOD  JOB  (BAMSACCT),'BAMS EOD BATCH',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* BAMSEOD - BAMS NIGHTLY END-OF-DAY BATCH RUN
+//*
+//* PURPOSE  - APPLY THE DAY'S TRANSACTION-LOG ENTRIES TO
+//*            ACCOUNT-MASTER AND CHECKPOINT PROGRESS EVERY
+//*            N RECORDS SO THE JOB CAN BE RESTARTED CLEANLY.
+//*
+//* RESTART  - THIS DECK IS A SINGLE STEP, SO A JOB-CARD RESTART=
+//*            PARAMETER WOULD BE A NO-OP (MVS STEP RESTART ONLY
+//*            SKIPS COMPLETED EARLIER STEPS) - IT IS DELIBERATELY
+//*            NOT CODED HERE.  IF STEP010 ABENDS, JUST RESUBMIT
+//*            THIS DECK AS-IS.  EODDRIVE READS ITS OWN EODCHKPT
+//*            DATA SET AT START-UP AND RESUMES AFTER THE LAST
+//*            CHECKPOINTED TRANSACTION SEQUENCE NUMBER, AND SKIPS
+//*            ANY TRANSACTION-LOG ENTRY IT HAS ALREADY MARKED
+//*            POSTED - NO OPERATOR ACTION OTHER THAN RESUBMITTING
+//*            THE JOB IS NEEDED.
+//*
+//* MAINTENANCE HISTORY
+//* DATE        INIT  DESCRIPTION
+//* 2026-08-08   RCP   ORIGINAL RUN DECK.
+//* 2026-08-08   RCP   DROPPED THE JOB-CARD RESTART= PARAMETER (A
+//*                    NO-OP ON A SINGLE-STEP JOB) AND CHANGED
+//*                    TXNLOG/EODCHKPT TO DISP=OLD, SINCE EODDRIVE
+//*                    NOW REWRITES TXNLOG'S POSTED FLAG AND
+//*                    REOPENS EODCHKPT FOR OUTPUT EACH CHECKPOINT -
+//*                    BOTH ARE UPDATED IN PLACE BY THIS STEP, NOT
+//*                    MERELY READ OR SHARED WITH ANOTHER JOB.
+//* 2026-08-08   RCP   CHANGED ACCTMSTR TO DISP=OLD TOO - EODDRIVE
+//*                    REWRITES ACCOUNT-MASTER BALANCES IN PLACE IN
+//*                    THIS SAME STEP, SO IT IS UPDATED HERE JUST
+//*                    LIKE TXNLOG AND EODCHKPT, NOT MERELY READ.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EODDRIVE
+//ACCTMSTR DD   DSN=BAMS.ACCOUNT.MASTER,DISP=OLD
+//TXNLOG   DD   DSN=BAMS.TRANSACTION.LOG,DISP=OLD
+//EODCHKPT DD   DSN=BAMS.EOD.CHECKPOINT,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
