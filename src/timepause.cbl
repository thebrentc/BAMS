@@ -0,0 +1,67 @@
+*> -----------------------------------------------------------------
+*> program:      timepause
+*> author:       r. c. peters
+*> installation: bams - bank account management system
+*> date-written: 2026-08-08
+*> -----------------------------------------------------------------
+*> purpose:      shared timed-pause subprogram.  replaces the raw
+*>               c$sleep call that used to be copy-pasted into every
+*>               screen program.  callers pass the number of
+*>               seconds to pause.  when the bams_fast_mode
+*>               environment variable is set to "Y" the pause is
+*>               skipped entirely, so batch/test runs of the online
+*>               programs do not have to sit through the wait.
+*> -----------------------------------------------------------------
+*> maintenance history
+*> date        init  description
+*> 2026-08-08   rcp   original subprogram - extracted from the
+*>                    inline c$sleep call in helloscreen.
+*> -----------------------------------------------------------------
+identification division.
+program-id. timepause.
+author. r. c. peters.
+installation. bams.
+date-written. 2026-08-08.
+
+data division.
+working-storage section.
+
+01  tp-fast-mode-value          pic x(05)   value spaces.
+
+linkage section.
+01  tp-pause-seconds            pic 9(04).
+
+procedure division using tp-pause-seconds.
+*> =================================================================
+*> 0000-mainline
+*> skips or performs the pause depending on fast mode.
+*> =================================================================
+0000-mainline.
+    perform 1000-check-fast-mode thru 1000-exit
+    if tp-fast-mode-value = "Y" or tp-fast-mode-value = "YES"
+        continue
+    else
+        perform 2000-sleep thru 2000-exit
+    end-if
+    goback.
+
+*> =================================================================
+*> 1000-check-fast-mode
+*> looks up the bams_fast_mode environment variable.
+*> =================================================================
+1000-check-fast-mode.
+    move spaces to tp-fast-mode-value
+    accept tp-fast-mode-value from environment "BAMS_FAST_MODE".
+1000-exit.
+    exit.
+
+*> =================================================================
+*> 2000-sleep
+*> performs the actual pause for the requested duration.
+*> =================================================================
+2000-sleep.
+    call "C$SLEEP" using tp-pause-seconds end-call.
+2000-exit.
+    exit.
+
+end program timepause.
