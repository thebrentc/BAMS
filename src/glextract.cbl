@@ -0,0 +1,222 @@
+*> -----------------------------------------------------------------
+*> program:      glextract
+*> author:       r. c. peters
+*> installation: bams - bank account management system
+*> date-written: 2026-08-08
+*> -----------------------------------------------------------------
+*> purpose:      general ledger extract feed.  sorts every posted
+*>               transaction-log entry by account, nets debits and
+*>               credits per account, and writes one detail record
+*>               to the gl extract file for each account with a
+*>               nonzero movement for the day.  a trailer record
+*>               carrying the detail record count and the control
+*>               total closes the feed so the downstream gl system
+*>               can prove the transmission arrived intact.  run
+*>               from jcl after eoddrive, once reconcile has shown
+*>               a clean balance.
+*>
+*>               account-master carries no general ledger code of
+*>               its own, so every detail record is extracted under
+*>               the bams control account, glx-default-gl-code.  if
+*>               per-account gl coding is ever wanted, it belongs on
+*>               account-master as a new field and this default goes
+*>               away.
+*> -----------------------------------------------------------------
+*> maintenance history
+*> date        init  description
+*> 2026-08-08   rcp   original program.
+*> -----------------------------------------------------------------
+identification division.
+program-id. glextract.
+author. r. c. peters.
+installation. bams.
+date-written. 2026-08-08.
+
+environment division.
+input-output section.
+file-control.
+    copy "TXNSEL.cpy".
+    copy "GLXSEL.cpy".
+    select sort-work-file assign to "SORTWK1".
+
+data division.
+file section.
+    copy "TXNREC.cpy".
+    copy "GLXREC.cpy".
+
+    sd  sort-work-file.
+    01  srt-record.
+        05  srt-acct-number             pic x(10).
+        05  srt-signed-amount           pic s9(09)v99.
+
+working-storage section.
+
+01  txn-file-status             pic x(02).
+01  glx-file-status             pic x(02).
+
+01  glx-default-gl-code           pic x(06)   value "100000".
+
+01  glx-today-date                 pic 9(08)   value zero.
+
+01  glx-txn-at-end-sw               pic x(01)   value "N".
+    88  glx-txn-at-end                            value "Y".
+
+01  glx-sort-at-end-sw               pic x(01)   value "N".
+    88  glx-sort-at-end                            value "Y".
+
+01  glx-current-acct                  pic x(10)   value spaces.
+
+01  glx-running-sum                   pic s9(09)v99 value zero.
+
+01  glx-records-written               pic 9(07)   value zero.
+
+01  glx-control-total                  pic s9(11)v99 value zero.
+
+procedure division.
+*> =================================================================
+*> 0000-mainline
+*> controls overall flow of the general ledger extract run.
+*> =================================================================
+0000-mainline.
+    perform 1000-initialize thru 1000-exit
+    sort sort-work-file
+        on ascending key srt-acct-number
+        input procedure 2000-release-transactions
+        output procedure 5000-process-sorted-recs
+    perform 6000-write-trailer thru 6000-exit
+    perform 9999-terminate thru 9999-exit
+    goback.
+
+*> =================================================================
+*> 1000-initialize
+*> opens the gl extract file and captures today's movement date.
+*> =================================================================
+1000-initialize.
+    accept glx-today-date from date yyyymmdd
+    open output gl-extract-file
+    if glx-file-status not = "00"
+        display "GLEXTRACT: EXTRACT FILE OPEN FAILED - STATUS "
+            glx-file-status
+    end-if.
+1000-exit.
+    exit.
+
+*> =================================================================
+*> 2000-release-transactions
+*> sort input procedure - releases every posted transaction with
+*> its amount signed for a simple running sum per account.
+*> =================================================================
+2000-release-transactions.
+    open input transaction-log
+    perform 2100-release-loop thru 2100-exit
+        until glx-txn-at-end
+    close transaction-log.
+2000-exit.
+    exit.
+
+*> =================================================================
+*> 2100-release-loop
+*> reads one transaction-log record and releases it if it was
+*> posted today - transaction-log is never purged, so without the
+*> date filter every run would renet the account's entire history
+*> instead of just the day's movement.
+*> =================================================================
+2100-release-loop.
+    read transaction-log
+        at end
+            set glx-txn-at-end to true
+        not at end
+            if txn-is-posted and txn-date = glx-today-date
+                move txn-acct-number to srt-acct-number
+                if txn-type-debit
+                    compute srt-signed-amount = zero - txn-amount
+                else
+                    move txn-amount to srt-signed-amount
+                end-if
+                release srt-record
+            end-if
+    end-read.
+2100-exit.
+    exit.
+
+*> =================================================================
+*> 5000-process-sorted-recs
+*> sort output procedure - accumulates the sorted transactions by
+*> account and writes a detail record when the account number
+*> changes.
+*> =================================================================
+5000-process-sorted-recs.
+    perform 5100-return-loop thru 5100-exit
+        until glx-sort-at-end
+    if glx-current-acct not = spaces
+        perform 5200-write-detail thru 5200-exit
+    end-if.
+5000-exit.
+    exit.
+
+*> =================================================================
+*> 5100-return-loop
+*> returns one sorted record and rolls the running sum, breaking
+*> on account number.
+*> =================================================================
+5100-return-loop.
+    return sort-work-file
+        at end
+            set glx-sort-at-end to true
+        not at end
+            if srt-acct-number not = glx-current-acct
+                if glx-current-acct not = spaces
+                    perform 5200-write-detail thru 5200-exit
+                end-if
+                move srt-acct-number to glx-current-acct
+                move zero to glx-running-sum
+            end-if
+            add srt-signed-amount to glx-running-sum
+    end-return.
+5100-exit.
+    exit.
+
+*> =================================================================
+*> 5200-write-detail
+*> writes one net-movement detail record for the current account,
+*> unless the account had no net movement for the day.
+*> =================================================================
+5200-write-detail.
+    if glx-running-sum not = zero
+        move "D"                to glx-rec-type
+        move glx-current-acct    to glx-acct-number
+        move glx-default-gl-code  to glx-gl-code
+        move glx-running-sum        to glx-net-amount
+        move glx-today-date           to glx-movement-date
+        write glx-detail-record
+        add 1 to glx-records-written
+        add glx-running-sum to glx-control-total
+    end-if.
+5200-exit.
+    exit.
+
+*> =================================================================
+*> 6000-write-trailer
+*> writes the trailer record carrying the record count and the
+*> control total for the downstream gl feed to verify.
+*> =================================================================
+6000-write-trailer.
+    move "T"                     to glx-trl-rec-type
+    move glx-records-written       to glx-trl-record-count
+    move glx-control-total           to glx-trl-control-total
+    write glx-trailer-record.
+6000-exit.
+    exit.
+
+*> =================================================================
+*> 9999-terminate
+*> closes the gl extract file.
+*> =================================================================
+9999-terminate.
+    close gl-extract-file
+    display "GLEXTRACT: DETAIL RECORDS WRITTEN " glx-records-written
+    display "GLEXTRACT: CONTROL TOTAL          " glx-control-total.
+9999-exit.
+    exit.
+
+end program glextract.
