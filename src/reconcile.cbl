@@ -0,0 +1,322 @@
+*> -----------------------------------------------------------------
+*> program:      reconcile
+*> author:       r. c. peters
+*> installation: bams - bank account management system
+*> date-written: 2026-08-08
+*> -----------------------------------------------------------------
+*> purpose:      independently sums all posted transaction-log
+*>               entries for each account, sorted by account
+*>               number, and compares the total against the
+*>               account-master balance.  every account on
+*>               account-master is checked, including accounts with
+*>               no transaction-log activity at all (expected sum
+*>               is zero) - not just accounts that happened to
+*>               produce a sorted transaction record - so a balance
+*>               corrupted without ever reaching the log still
+*>               surfaces as an exception.  any mismatch is written
+*>               to the exceptions file instead of being carried
+*>               forward silently.  run from jcl after eoddrive.
+*> -----------------------------------------------------------------
+*> maintenance history
+*> date        init  description
+*> 2026-08-08   rcp   original program.
+*> 2026-08-08   rcp   drove the compare from account-master instead
+*>                    of from the sort output alone, so accounts
+*>                    with zero transaction-log activity are still
+*>                    checked against an expected balance of zero.
+*> -----------------------------------------------------------------
+identification division.
+program-id. reconcile.
+author. r. c. peters.
+installation. bams.
+date-written. 2026-08-08.
+
+environment division.
+input-output section.
+file-control.
+    copy "ACCTSEL.cpy".
+    copy "TXNSEL.cpy".
+    copy "EXCSEL.cpy".
+    select sort-work-file assign to "SORTWK1".
+    select account-totals-file assign to "RECTOTAL"
+        organization is sequential
+        access mode is sequential
+        file status is rtl-file-status.
+
+data division.
+file section.
+    copy "ACCTREC.cpy".
+    copy "TXNREC.cpy".
+    copy "EXCREC.cpy".
+
+    sd  sort-work-file.
+    01  srt-record.
+        05  srt-acct-number             pic x(10).
+        05  srt-signed-amount           pic s9(09)v99.
+
+    fd  account-totals-file.
+    01  rtl-record.
+        05  rtl-acct-number             pic x(10).
+        05  rtl-net-amount              pic s9(09)v99.
+
+working-storage section.
+
+01  acct-file-status            pic x(02).
+01  txn-file-status             pic x(02).
+01  exc-file-status             pic x(02).
+01  rtl-file-status             pic x(02).
+
+01  rec-txn-at-end-sw             pic x(01)   value "N".
+    88  rec-txn-at-end                          value "Y".
+
+01  rec-sort-at-end-sw             pic x(01)   value "N".
+    88  rec-sort-at-end                          value "Y".
+
+01  rec-acct-at-end-sw             pic x(01)   value "N".
+    88  rec-acct-at-end                          value "Y".
+
+01  rec-tot-at-end-sw               pic x(01)   value "N".
+    88  rec-tot-at-end                            value "Y".
+
+01  rec-current-acct                pic x(10)   value spaces.
+
+01  rec-running-sum                 pic s9(09)v99 value zero.
+
+01  rec-accounts-checked             pic 9(07)   value zero.
+
+01  rec-exceptions-written           pic 9(07)   value zero.
+
+procedure division.
+*> =================================================================
+*> 0000-mainline
+*> controls overall flow of the reconciliation run.
+*> =================================================================
+0000-mainline.
+    perform 1000-initialize thru 1000-exit
+    sort sort-work-file
+        on ascending key srt-acct-number
+        input procedure 2000-release-transactions
+        output procedure 5000-process-sorted-recs
+    perform 6000-merge-accounts thru 6000-exit
+    perform 9999-terminate thru 9999-exit
+    goback.
+
+*> =================================================================
+*> 1000-initialize
+*> opens the account master and exceptions files.
+*> =================================================================
+1000-initialize.
+    open input account-master
+    if acct-file-status not = "00"
+        display "RECONCILE: ACCOUNT MASTER OPEN FAILED - STATUS "
+            acct-file-status
+    end-if
+    open output exceptions-file
+    if exc-file-status not = "00"
+        display "RECONCILE: EXCEPTIONS FILE OPEN FAILED - STATUS "
+            exc-file-status
+    end-if.
+1000-exit.
+    exit.
+
+*> =================================================================
+*> 2000-release-transactions
+*> sort input procedure - releases every posted transaction with
+*> its amount signed for a simple running sum per account.
+*> =================================================================
+2000-release-transactions.
+    open input transaction-log
+    perform 2100-release-loop thru 2100-exit
+        until rec-txn-at-end
+    close transaction-log.
+2000-exit.
+    exit.
+
+*> =================================================================
+*> 2100-release-loop
+*> reads one transaction-log record and releases it if posted.
+*> =================================================================
+2100-release-loop.
+    read transaction-log
+        at end
+            set rec-txn-at-end to true
+        not at end
+            if txn-is-posted
+                move txn-acct-number to srt-acct-number
+                if txn-type-debit
+                    compute srt-signed-amount = zero - txn-amount
+                else
+                    move txn-amount to srt-signed-amount
+                end-if
+                release srt-record
+            end-if
+    end-read.
+2100-exit.
+    exit.
+
+*> =================================================================
+*> 5000-process-sorted-recs
+*> sort output procedure - accumulates the sorted transactions by
+*> account and writes one net-total record per account to
+*> account-totals-file, in the ascending account order the sort
+*> already produced, for 6000-merge-accounts to consume.
+*> =================================================================
+5000-process-sorted-recs.
+    open output account-totals-file
+    perform 5100-return-loop thru 5100-exit
+        until rec-sort-at-end
+    if rec-current-acct not = spaces
+        perform 5150-write-total thru 5150-exit
+    end-if
+    close account-totals-file.
+5000-exit.
+    exit.
+
+*> =================================================================
+*> 5100-return-loop
+*> returns one sorted record and rolls the running sum, breaking
+*> on account number.
+*> =================================================================
+5100-return-loop.
+    return sort-work-file
+        at end
+            set rec-sort-at-end to true
+        not at end
+            if srt-acct-number not = rec-current-acct
+                if rec-current-acct not = spaces
+                    perform 5150-write-total thru 5150-exit
+                end-if
+                move srt-acct-number to rec-current-acct
+                move zero to rec-running-sum
+            end-if
+            add srt-signed-amount to rec-running-sum
+    end-return.
+5100-exit.
+    exit.
+
+*> =================================================================
+*> 5150-write-total
+*> writes one account's independently summed net total.
+*> =================================================================
+5150-write-total.
+    move rec-current-acct to rtl-acct-number
+    move rec-running-sum   to rtl-net-amount
+    write rtl-record.
+5150-exit.
+    exit.
+
+*> =================================================================
+*> 6000-merge-accounts
+*> merges account-master (read in ascending key order) against the
+*> ascending account-totals-file produced above in one pass, so
+*> every account on account-master is compared - including
+*> accounts that never produced a transaction-log record at all,
+*> whose expected net total is zero.
+*> =================================================================
+6000-merge-accounts.
+    move zero to rec-running-sum
+    open input account-totals-file
+    perform 6100-read-next-master thru 6100-exit
+    perform 6200-read-next-total thru 6200-exit
+    perform 6300-merge-step thru 6300-exit
+        until rec-acct-at-end and rec-tot-at-end
+    close account-totals-file.
+6000-exit.
+    exit.
+
+*> =================================================================
+*> 6100-read-next-master
+*> reads the next account-master record in key sequence.
+*> =================================================================
+6100-read-next-master.
+    read account-master next record
+        at end
+            set rec-acct-at-end to true
+    end-read.
+6100-exit.
+    exit.
+
+*> =================================================================
+*> 6200-read-next-total
+*> reads the next account-totals-file record.
+*> =================================================================
+6200-read-next-total.
+    read account-totals-file
+        at end
+            set rec-tot-at-end to true
+    end-read.
+6200-exit.
+    exit.
+
+*> =================================================================
+*> 6300-merge-step
+*> advances whichever of the two ascending streams is behind, so
+*> an account-master record with no matching total is still
+*> checked (expected total zero) and a stray total with no master
+*> record is reported instead of silently ignored.
+*> =================================================================
+6300-merge-step.
+    evaluate true
+        when rec-acct-at-end
+            display "RECONCILE: TOTAL WITH NO MASTER RECORD "
+                rtl-acct-number
+            perform 6200-read-next-total thru 6200-exit
+        when rec-tot-at-end or acct-number < rtl-acct-number
+            perform 6400-check-account thru 6400-exit
+            perform 6100-read-next-master thru 6100-exit
+        when rtl-acct-number < acct-number
+            display "RECONCILE: TOTAL WITH NO MASTER RECORD "
+                rtl-acct-number
+            perform 6200-read-next-total thru 6200-exit
+        when other
+            move rtl-net-amount to rec-running-sum
+            perform 6400-check-account thru 6400-exit
+            perform 6100-read-next-master thru 6100-exit
+            perform 6200-read-next-total thru 6200-exit
+    end-evaluate.
+6300-exit.
+    exit.
+
+*> =================================================================
+*> 6400-check-account
+*> compares the expected net total in rec-running-sum (left at
+*> zero by the caller when the account had no activity) against
+*> the account-master balance.
+*> =================================================================
+6400-check-account.
+    add 1 to rec-accounts-checked
+    if rec-running-sum not = acct-balance
+        move acct-number to rec-current-acct
+        perform 5300-write-exception thru 5300-exit
+    end-if
+    move zero to rec-running-sum.
+6400-exit.
+    exit.
+
+*> =================================================================
+*> 5300-write-exception
+*> writes one mismatch record to the exceptions file.
+*> =================================================================
+5300-write-exception.
+    move rec-current-acct      to exc-acct-number
+    move rec-running-sum        to exc-computed-balance
+    move acct-balance            to exc-master-balance
+    compute exc-difference = acct-balance - rec-running-sum
+    write exc-record
+    add 1 to rec-exceptions-written.
+5300-exit.
+    exit.
+
+*> =================================================================
+*> 9999-terminate
+*> closes the account master and exceptions files.
+*> =================================================================
+9999-terminate.
+    close account-master
+    close exceptions-file
+    display "RECONCILE: ACCOUNTS CHECKED   " rec-accounts-checked
+    display "RECONCILE: EXCEPTIONS WRITTEN " rec-exceptions-written.
+9999-exit.
+    exit.
+
+end program reconcile.
