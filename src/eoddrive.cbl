@@ -0,0 +1,234 @@
+*> -----------------------------------------------------------------
+*> program:      eoddrive
+*> author:       r. c. peters
+*> installation: bams - bank account management system
+*> date-written: 2026-08-08
+*> -----------------------------------------------------------------
+*> purpose:      end-of-day batch driver.  reads transaction-log
+*>               and applies any entry not yet posted to
+*>               account-master (online postings from txnpost are
+*>               already marked posted and are skipped, so a rerun
+*>               never double-posts).  a checkpoint record is
+*>               written every eod-checkpoint-interval records so
+*>               that an abended run can be restarted without
+*>               reprocessing the whole log.  run from jcl - see
+*>               jcl/eoddrive.jcl - or on demand from the
+*>               helloscreen main menu.
+*> -----------------------------------------------------------------
+*> maintenance history
+*> date        init  description
+*> 2026-08-08   rcp   original program.
+*> 2026-08-08   rcp   marked initial program - helloscreen calls this
+*>                    repeatedly in one run and working-storage must
+*>                    reset on every call, not just the first.  skip
+*>                    the checkpoint write and set a nonzero
+*>                    return-code when account-master or
+*>                    transaction-log fails to open.
+*> -----------------------------------------------------------------
+identification division.
+program-id. eoddrive is initial program.
+author. r. c. peters.
+installation. bams.
+date-written. 2026-08-08.
+
+environment division.
+input-output section.
+file-control.
+    copy "ACCTSEL.cpy".
+    copy "TXNSEL.cpy".
+    copy "CHKSEL.cpy".
+
+data division.
+file section.
+    copy "ACCTREC.cpy".
+    copy "TXNREC.cpy".
+    copy "CHKREC.cpy".
+
+working-storage section.
+
+01  acct-file-status            pic x(02).
+01  txn-file-status             pic x(02).
+01  chkpt-file-status           pic x(02).
+
+01  eod-checkpoint-interval     pic 9(04)   value 0100.
+
+01  eod-records-read            pic 9(09)   value zero.
+
+01  eod-records-applied         pic 9(09)   value zero.
+
+01  eod-chkpt-quotient          pic 9(09)   value zero.
+
+01  eod-chkpt-remainder         pic 9(09)   value zero.
+
+01  eod-resume-seq-no           pic 9(16)   value zero.
+
+01  eod-at-end-sw                pic x(01)   value "N".
+    88  eod-at-end                            value "Y".
+
+01  eod-open-failed-sw           pic x(01)   value "N".
+    88  eod-open-failed                       value "Y".
+
+01  eod-chkpt-exists-sw           pic x(01)   value "N".
+    88  eod-chkpt-exists                      value "Y".
+
+01  eod-today-date                pic 9(08)   value zero.
+
+procedure division.
+*> =================================================================
+*> 0000-mainline
+*> controls overall flow of the end-of-day batch driver.
+*> =================================================================
+0000-mainline.
+    perform 1000-initialize thru 1000-exit
+    if eod-open-failed
+        move 16 to return-code
+    else
+        perform 2000-process-log thru 2000-exit
+            until eod-at-end
+        perform 8000-write-checkpoint thru 8000-exit
+    end-if
+    perform 9999-terminate thru 9999-exit
+    goback.
+
+*> =================================================================
+*> 1000-initialize
+*> opens the files and recovers any prior restart checkpoint.
+*> =================================================================
+1000-initialize.
+    accept eod-today-date from date yyyymmdd
+    open i-o account-master
+    if acct-file-status not = "00"
+        display "EODDRIVE: ACCOUNT MASTER OPEN FAILED - STATUS "
+            acct-file-status
+        set eod-at-end to true
+        set eod-open-failed to true
+    end-if
+    open i-o transaction-log
+    if txn-file-status not = "00"
+        display "EODDRIVE: TRANSACTION LOG OPEN FAILED - STATUS "
+            txn-file-status
+        set eod-at-end to true
+        set eod-open-failed to true
+    end-if
+    if not eod-open-failed
+        perform 1100-read-checkpoint thru 1100-exit
+    end-if.
+1000-exit.
+    exit.
+
+*> =================================================================
+*> 1100-read-checkpoint
+*> reads the last checkpoint, if one exists, to support restart.
+*> =================================================================
+1100-read-checkpoint.
+    open input checkpoint-file
+    if chkpt-file-status = "00"
+        read checkpoint-file
+            at end
+                set eod-chkpt-exists-sw to "N"
+            not at end
+                set eod-chkpt-exists-sw to "Y"
+                move chkpt-last-seq-no to eod-resume-seq-no
+                display "EODDRIVE: RESUMING AFTER SEQ NO "
+                    eod-resume-seq-no
+        end-read
+        close checkpoint-file
+    end-if.
+1100-exit.
+    exit.
+
+*> =================================================================
+*> 2000-process-log
+*> reads one transaction-log record and applies it if needed.
+*> =================================================================
+2000-process-log.
+    read transaction-log
+        at end
+            set eod-at-end to true
+        not at end
+            add 1 to eod-records-read
+            if txn-seq-no > eod-resume-seq-no
+                perform 3000-apply-transaction thru 3000-exit
+                move txn-seq-no to eod-resume-seq-no
+                divide eod-records-read by eod-checkpoint-interval
+                    giving eod-chkpt-quotient
+                        remainder eod-chkpt-remainder
+                if eod-chkpt-remainder = zero
+                    perform 8000-write-checkpoint thru 8000-exit
+                end-if
+            end-if
+    end-read.
+2000-exit.
+    exit.
+
+*> =================================================================
+*> 3000-apply-transaction
+*> posts the transaction to account-master unless it is already
+*> marked posted (an online posting from txnpost), then rewrites
+*> transaction-log to mark it posted itself.  marking the record
+*> here - not just checkpointing every eod-checkpoint-interval
+*> records - is what makes a restart redo-safe: if the job abends
+*> between checkpoints, every record already applied is already
+*> flagged posted and 3000-apply-transaction skips it again on
+*> the resumed run, regardless of where the last checkpoint fell.
+*> =================================================================
+3000-apply-transaction.
+    if not txn-is-posted
+        move txn-acct-number to acct-number
+        read account-master
+            invalid key
+                display "EODDRIVE: ACCOUNT NOT FOUND FOR SEQ "
+                    txn-seq-no
+            not invalid key
+                if txn-type-debit
+                    subtract txn-amount from acct-balance
+                else
+                    add txn-amount to acct-balance
+                end-if
+                move eod-today-date to acct-last-actvy-date
+                rewrite acct-record
+                    invalid key
+                        display "EODDRIVE: ACCOUNT REWRITE FAILED"
+                    not invalid key
+                        add 1 to eod-records-applied
+                        set txn-is-posted to true
+                        rewrite txn-record
+                end-rewrite
+        end-read
+    end-if.
+3000-exit.
+    exit.
+
+*> =================================================================
+*> 8000-write-checkpoint
+*> rewrites the single checkpoint record with current progress.
+*> =================================================================
+8000-write-checkpoint.
+    move eod-today-date          to chkpt-run-date
+    move eod-resume-seq-no       to chkpt-last-seq-no
+    move eod-records-read        to chkpt-records-processed
+    if eod-at-end
+        set chkpt-run-complete to true
+    else
+        set chkpt-run-in-progress to true
+    end-if
+    open output checkpoint-file
+    write chkpt-record
+    close checkpoint-file.
+8000-exit.
+    exit.
+
+*> =================================================================
+*> 9999-terminate
+*> closes the account master and transaction log files.
+*> =================================================================
+9999-terminate.
+    close account-master
+    close transaction-log
+    display "EODDRIVE: RECORDS READ    " eod-records-read
+    display "EODDRIVE: RECORDS APPLIED " eod-records-applied
+    display "EODDRIVE: LAST SEQ NO     " eod-resume-seq-no.
+9999-exit.
+    exit.
+
+end program eoddrive.
