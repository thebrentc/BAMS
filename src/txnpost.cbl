@@ -0,0 +1,215 @@
+*> -----------------------------------------------------------------
+*> program:      txnpost
+*> author:       r. c. peters
+*> installation: bams - bank account management system
+*> date-written: 2026-08-08
+*> -----------------------------------------------------------------
+*> purpose:      transaction entry screen.  accepts an account
+*>               number, a debit/credit type and an amount, posts
+*>               the balance change to account-master and appends
+*>               the transaction to transaction-log.  invoked from
+*>               the helloscreen main menu.
+*> -----------------------------------------------------------------
+*> maintenance history
+*> date        init  description
+*> 2026-08-08   rcp   original program.
+*> 2026-08-08   rcp   marked initial program - helloscreen calls this
+*>                    repeatedly in one run and working-storage must
+*>                    reset on every call, not just the first.  also
+*>                    accept today's date before the balance update so
+*>                    acct-last-actvy-date is stamped on an online post.
+*> -----------------------------------------------------------------
+identification division.
+program-id. txnpost is initial program.
+author. r. c. peters.
+installation. bams.
+date-written. 2026-08-08.
+
+environment division.
+input-output section.
+file-control.
+    copy "ACCTSEL.cpy".
+    copy "TXNSEL.cpy".
+    copy "AUDSEL.cpy".
+
+data division.
+file section.
+    copy "ACCTREC.cpy".
+    copy "TXNREC.cpy".
+    copy "AUDREC.cpy".
+
+working-storage section.
+
+01  acct-file-status            pic x(02).
+01  txn-file-status             pic x(02).
+01  aud-file-status             pic x(02).
+
+01  post-operator-id            pic x(08)   value spaces.
+
+01  post-acct-number            pic x(10)   value spaces.
+
+01  post-txn-type               pic x(01)   value space.
+    88  post-type-is-debit                    value "D" "d".
+    88  post-type-is-credit                   value "C" "c".
+
+01  post-amount                 pic 9(9)v99 value zero.
+
+01  post-done-sw                 pic x(01)   value "N".
+    88  post-done                             value "Y".
+
+01  post-valid-sw                 pic x(01)   value "Y".
+    88  post-entry-valid                       value "Y".
+
+01  post-today-date               pic 9(08)   value zero.
+
+01  post-now-time                 pic 9(08)   value zero.
+
+linkage section.
+01  post-passed-operator-id       pic x(08).
+
+procedure division using post-passed-operator-id.
+*> =================================================================
+*> 0000-mainline
+*> controls overall flow of the transaction entry screen.
+*> =================================================================
+0000-mainline.
+    move post-passed-operator-id to post-operator-id
+    perform 1000-initialize thru 1000-exit
+    perform 2000-entry-loop thru 2000-exit
+        until post-done
+    perform 9999-terminate thru 9999-exit
+    goback.
+
+*> =================================================================
+*> 1000-initialize
+*> opens the account master and transaction log files.
+*> =================================================================
+1000-initialize.
+    open i-o account-master
+    if acct-file-status not = "00"
+        display "ACCOUNT MASTER OPEN FAILED - STATUS " acct-file-status
+            at 2212
+        set post-done to true
+    end-if
+    open extend transaction-log
+    if txn-file-status = "05" or txn-file-status = "35"
+        open output transaction-log
+    end-if
+    if txn-file-status not = "00"
+        display "TRANSACTION LOG OPEN FAILED - STATUS " txn-file-status
+            at 2312
+        set post-done to true
+    end-if
+    open extend audit-trail
+    if aud-file-status = "05" or aud-file-status = "35"
+        open output audit-trail
+    end-if.
+1000-exit.
+    exit.
+
+*> =================================================================
+*> 2000-entry-loop
+*> prompts for a transaction and posts it if it is valid.
+*> =================================================================
+2000-entry-loop.
+    display "TRANSACTION ENTRY"                          at 0212
+    display "ENTER ACCOUNT NUMBER (BLANK TO EXIT):"       at 0412
+    accept  post-acct-number                              at 0452
+    if post-acct-number = spaces
+        set post-done to true
+    else
+        display "TYPE (D=DEBIT, C=CREDIT):"               at 0612
+        accept  post-txn-type                             at 0640
+        display "AMOUNT (E.G. 1000.00):"                  at 0812
+        accept  post-amount                                at 0820
+        set post-entry-valid to true
+        perform 3000-validate-entry thru 3000-exit
+        if post-entry-valid
+            perform 4000-post-transaction thru 4000-exit
+        end-if
+    end-if.
+2000-exit.
+    exit.
+
+*> =================================================================
+*> 3000-validate-entry
+*> checks the account exists and the amount is a nonzero number.
+*> =================================================================
+3000-validate-entry.
+    move post-acct-number to acct-number
+    read account-master
+        invalid key
+            display "ACCOUNT NOT FOUND"                  at 1012
+            set post-valid-sw to "N"
+    end-read
+    if post-valid-sw = "Y"
+        if not post-type-is-debit and not post-type-is-credit
+            display "TRANSACTION TYPE MUST BE D OR C"     at 1012
+            set post-valid-sw to "N"
+        end-if
+    end-if
+    if post-valid-sw = "Y"
+        if post-amount = zero
+            display "AMOUNT MUST NOT BE ZERO"             at 1012
+            set post-valid-sw to "N"
+        end-if
+    end-if.
+3000-exit.
+    exit.
+
+*> =================================================================
+*> 4000-post-transaction
+*> updates the account balance and appends the log record.
+*> =================================================================
+4000-post-transaction.
+    accept  post-today-date from date yyyymmdd
+    accept  post-now-time   from time
+    if post-type-is-debit
+        subtract post-amount from acct-balance
+    else
+        add post-amount to acct-balance
+    end-if
+    move post-today-date to acct-last-actvy-date
+    rewrite acct-record
+        invalid key
+            display "ACCOUNT REWRITE FAILED"              at 1012
+    end-rewrite
+    move post-today-date to txn-date
+    move post-now-time   to txn-time
+    compute txn-seq-no = post-today-date * 100000000 + post-now-time
+    move acct-number to txn-acct-number
+    move post-txn-type to txn-type
+    move post-amount to txn-amount
+    move "Y" to txn-posted-sw
+    write txn-record
+    display "TRANSACTION POSTED"                           at 1212
+    move post-operator-id to aud-operator-id
+    move "TXNPOST"        to aud-program-name
+    move post-acct-number  to aud-acct-number
+    if post-type-is-debit
+        move "TD" to aud-action-code
+    else
+        move "TC" to aud-action-code
+    end-if
+    perform 8900-write-audit-rec thru 8900-exit.
+4000-exit.
+    exit.
+
+*> =================================================================
+*> 9999-terminate
+*> closes the account master and transaction log files.
+*> =================================================================
+9999-terminate.
+    close account-master
+    close transaction-log
+    close audit-trail.
+9999-exit.
+    exit.
+
+*> =================================================================
+*> 8900-write-audit-rec
+*> shared audit-trail logging paragraph - see copybooks/audlog.cpy.
+*> =================================================================
+    copy "AUDLOG.cpy".
+
+end program txnpost.
