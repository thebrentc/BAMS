@@ -0,0 +1,211 @@
+*> -----------------------------------------------------------------
+*> program:      rptdaily
+*> author:       r. c. peters
+*> installation: bams - bank account management system
+*> date-written: 2026-08-08
+*> -----------------------------------------------------------------
+*> purpose:      daily activity report.  prints one line per posted
+*>               transaction-log entry with a running grand total,
+*>               followed by a trial-balance line for every account
+*>               on account-master.  written to a print/spool file
+*>               for the end-of-day close process.  run from jcl
+*>               after eoddrive, or on demand from the helloscreen
+*>               main menu.
+*> -----------------------------------------------------------------
+*> maintenance history
+*> date        init  description
+*> 2026-08-08   rcp   original program.
+*> 2026-08-08   rcp   marked initial program - helloscreen calls this
+*>                    repeatedly in one run and working-storage must
+*>                    reset on every call, not just the first.
+*> -----------------------------------------------------------------
+identification division.
+program-id. rptdaily is initial program.
+author. r. c. peters.
+installation. bams.
+date-written. 2026-08-08.
+
+environment division.
+input-output section.
+file-control.
+    copy "ACCTSEL.cpy".
+    copy "TXNSEL.cpy".
+    select print-file assign to "RPTDAILY"
+        organization is line sequential
+        access mode is sequential
+        file status is print-file-status.
+
+data division.
+file section.
+    copy "ACCTREC.cpy".
+    copy "TXNREC.cpy".
+
+    fd  print-file.
+    01  rpt-header-line             pic x(80).
+    01  rpt-detail-line.
+        05  rpt-det-acct            pic x(10).
+        05  filler                  pic x(02).
+        05  rpt-det-type            pic x(01).
+        05  filler                  pic x(02).
+        05  rpt-det-amount          pic -(9)9.99.
+        05  filler                  pic x(02).
+        05  rpt-det-date            pic 9(08).
+        05  filler                  pic x(02).
+        05  rpt-det-run-total       pic -(9)9.99.
+        05  filler                  pic x(16).
+    01  rpt-balance-line.
+        05  rpt-bal-acct            pic x(10).
+        05  filler                  pic x(02).
+        05  rpt-bal-name            pic x(30).
+        05  filler                  pic x(02).
+        05  rpt-bal-balance         pic -(9)9.99.
+        05  filler                  pic x(14).
+
+working-storage section.
+
+01  acct-file-status            pic x(02).
+01  txn-file-status             pic x(02).
+01  print-file-status           pic x(02).
+
+01  rpt-running-total           pic s9(09)v99 value zero.
+
+01  rpt-running-total-disp      pic -(9)9.99.
+
+01  rpt-txn-count               pic 9(07)   value zero.
+
+01  rpt-acct-count               pic 9(07)   value zero.
+
+01  rpt-at-end-sw                 pic x(01)   value "N".
+    88  rpt-at-end                              value "Y".
+
+01  rpt-today-date                 pic 9(08)   value zero.
+
+procedure division.
+*> =================================================================
+*> 0000-mainline
+*> controls overall flow of the daily activity report.
+*> =================================================================
+0000-mainline.
+    perform 1000-initialize thru 1000-exit
+    perform 2000-detail-section thru 2000-exit
+        until rpt-at-end
+    set rpt-at-end-sw to "N"
+    perform 3000-balance-section thru 3000-exit
+        until rpt-at-end
+    perform 4000-write-totals thru 4000-exit
+    perform 9999-terminate thru 9999-exit
+    goback.
+
+*> =================================================================
+*> 1000-initialize
+*> opens the files and prints the report heading.
+*> =================================================================
+1000-initialize.
+    accept rpt-today-date from date yyyymmdd
+    open input transaction-log
+    open input account-master
+    open output print-file
+    move spaces to rpt-header-line
+    string "BAMS DAILY ACTIVITY REPORT - RUN DATE " delimited by size
+        rpt-today-date delimited by size
+        into rpt-header-line
+    write rpt-header-line
+    move "ACCOUNT    TY  AMOUNT         DATE      RUNNING TOTAL"
+        to rpt-header-line
+    write rpt-header-line.
+1000-exit.
+    exit.
+
+*> =================================================================
+*> 2000-detail-section
+*> reads transaction-log and prints one line per entry posted
+*> today - transaction-log is never purged, so without the date
+*> filter this would print the account's entire history instead
+*> of just today's activity every time the report runs.
+*> =================================================================
+2000-detail-section.
+    read transaction-log
+        at end
+            set rpt-at-end to true
+        not at end
+            if txn-is-posted and txn-date = rpt-today-date
+                perform 2100-print-detail-line thru 2100-exit
+            end-if
+    end-read.
+2000-exit.
+    exit.
+
+*> =================================================================
+*> 2100-print-detail-line
+*> formats and writes one transaction detail line.
+*> =================================================================
+2100-print-detail-line.
+    if txn-type-debit
+        subtract txn-amount from rpt-running-total
+    else
+        add txn-amount to rpt-running-total
+    end-if
+    add 1 to rpt-txn-count
+    move spaces to rpt-detail-line
+    move txn-acct-number to rpt-det-acct
+    move txn-type         to rpt-det-type
+    move txn-amount        to rpt-det-amount
+    move txn-date            to rpt-det-date
+    move rpt-running-total     to rpt-det-run-total
+    write rpt-detail-line.
+2100-exit.
+    exit.
+
+*> =================================================================
+*> 3000-balance-section
+*> reads account-master and prints a trial-balance line per
+*> account.
+*> =================================================================
+3000-balance-section.
+    read account-master next record
+        at end
+            set rpt-at-end to true
+        not at end
+            add 1 to rpt-acct-count
+            move spaces to rpt-balance-line
+            move acct-number to rpt-bal-acct
+            move acct-name    to rpt-bal-name
+            move acct-balance  to rpt-bal-balance
+            write rpt-balance-line
+    end-read.
+3000-exit.
+    exit.
+
+*> =================================================================
+*> 4000-write-totals
+*> prints the transaction count, account count and grand total.
+*> =================================================================
+4000-write-totals.
+    move spaces to rpt-header-line
+    string "TRANSACTIONS POSTED: " delimited by size
+        rpt-txn-count delimited by size
+        "   ACCOUNTS REPORTED: " delimited by size
+        rpt-acct-count delimited by size
+        into rpt-header-line
+    write rpt-header-line
+    move rpt-running-total to rpt-running-total-disp
+    move spaces to rpt-header-line
+    string "NET CHANGE FOR THE DAY: " delimited by size
+        rpt-running-total-disp delimited by size
+        into rpt-header-line
+    write rpt-header-line.
+4000-exit.
+    exit.
+
+*> =================================================================
+*> 9999-terminate
+*> closes all files used by the report.
+*> =================================================================
+9999-terminate.
+    close transaction-log
+    close account-master
+    close print-file.
+9999-exit.
+    exit.
+
+end program rptdaily.
