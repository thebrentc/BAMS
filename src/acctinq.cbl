@@ -0,0 +1,152 @@
+*> -----------------------------------------------------------------
+*> program:      acctinq
+*> author:       r. c. peters
+*> installation: bams - bank account management system
+*> date-written: 2026-08-08
+*> -----------------------------------------------------------------
+*> purpose:      account inquiry screen.  prompts the operator for
+*>               an account number, reads the matching record from
+*>               account-master and displays name, balance and
+*>               status.  invoked from the helloscreen main menu.
+*> -----------------------------------------------------------------
+*> maintenance history
+*> date        init  description
+*> 2026-08-08   rcp   original program.
+*> 2026-08-08   rcp   marked initial program - helloscreen calls this
+*>                    repeatedly in one run and working-storage must
+*>                    reset on every call, not just the first.
+*> -----------------------------------------------------------------
+identification division.
+program-id. acctinq is initial program.
+author. r. c. peters.
+installation. bams.
+date-written. 2026-08-08.
+
+environment division.
+input-output section.
+file-control.
+    copy "ACCTSEL.cpy".
+    copy "AUDSEL.cpy".
+
+data division.
+file section.
+    copy "ACCTREC.cpy".
+    copy "AUDREC.cpy".
+
+working-storage section.
+
+01  acct-file-status            pic x(02).
+01  aud-file-status             pic x(02).
+
+01  inq-operator-id             pic x(08)   value spaces.
+
+01  inq-acct-number             pic x(10)   value spaces.
+
+01  inq-done-sw                 pic x(01)   value "N".
+    88  inq-done                              value "Y".
+
+01  inq-not-found-msg           pic x(40)
+        value "ACCOUNT NOT FOUND - PLEASE RE-ENTER".
+
+01  inq-balance-disp             pic -(9)9.99.
+
+linkage section.
+01  inq-passed-operator-id      pic x(08).
+
+procedure division using inq-passed-operator-id.
+*> =================================================================
+*> 0000-mainline
+*> controls overall flow of the account inquiry screen.
+*> =================================================================
+0000-mainline.
+    move inq-passed-operator-id to inq-operator-id
+    perform 1000-initialize thru 1000-exit
+    perform 2000-inquiry-loop thru 2000-exit
+        until inq-done
+    perform 9999-terminate thru 9999-exit
+    goback.
+
+*> =================================================================
+*> 1000-initialize
+*> opens the account master file for inquiry.
+*> =================================================================
+1000-initialize.
+    open input account-master
+    if acct-file-status not = "00"
+        display "ACCOUNT MASTER OPEN FAILED - STATUS " acct-file-status
+            at 2012
+        set inq-done to true
+    end-if
+    open extend audit-trail
+    if aud-file-status = "05" or aud-file-status = "35"
+        open output audit-trail
+    end-if.
+1000-exit.
+    exit.
+
+*> =================================================================
+*> 2000-inquiry-loop
+*> prompts for an account number and displays the result.
+*> =================================================================
+2000-inquiry-loop.
+    display "ACCOUNT INQUIRY"                           at 0212
+    display "ENTER ACCOUNT NUMBER (BLANK TO EXIT):"      at 0412
+    accept  inq-acct-number                              at 0452
+    if inq-acct-number = spaces
+        set inq-done to true
+    else
+        perform 3000-lookup-account thru 3000-exit
+    end-if.
+2000-exit.
+    exit.
+
+*> =================================================================
+*> 3000-lookup-account
+*> reads account-master by key and routes to found/not-found.
+*> =================================================================
+3000-lookup-account.
+    move inq-acct-number to acct-number
+    read account-master
+        invalid key
+            display inq-not-found-msg                   at 0612
+            move "NF" to aud-action-code
+        not invalid key
+            perform 3100-display-account thru 3100-exit
+            move "AF" to aud-action-code
+    end-read
+    move inq-operator-id to aud-operator-id
+    move "ACCTINQ"       to aud-program-name
+    move inq-acct-number  to aud-acct-number
+    perform 8900-write-audit-rec thru 8900-exit.
+3000-exit.
+    exit.
+
+*> =================================================================
+*> 3100-display-account
+*> shows the account name, balance and status on screen.
+*> =================================================================
+3100-display-account.
+    move acct-balance to inq-balance-disp
+    display "NAME:     " acct-name                      at 0812
+    display "BALANCE:  " inq-balance-disp                at 0912
+    display "STATUS:   " acct-status                     at 1012.
+3100-exit.
+    exit.
+
+*> =================================================================
+*> 9999-terminate
+*> closes the account master file before returning to the menu.
+*> =================================================================
+9999-terminate.
+    close account-master
+    close audit-trail.
+9999-exit.
+    exit.
+
+*> =================================================================
+*> 8900-write-audit-rec
+*> shared audit-trail logging paragraph - see copybooks/audlog.cpy.
+*> =================================================================
+    copy "AUDLOG.cpy".
+
+end program acctinq.
