@@ -1,7 +1,215 @@
+*> -----------------------------------------------------------------
+*> program:      helloscreen
+*> author:       r. c. peters
+*> installation: bams - bank account management system
+*> date-written: 2024-02-12
+*> -----------------------------------------------------------------
+*> purpose:      main menu driver for bams.  presents the numbered
+*>               option screen and routes the operator to the
+*>               account inquiry, transaction entry, end-of-day
+*>               batch and reports functions.
+*> -----------------------------------------------------------------
+*> maintenance history
+*> date        init  description
+*> 2024-02-12   rcp   original "hello, world" splash screen.
+*> 2026-08-08   rcp   rebuilt as the real bams main menu - added
+*>                    numbered options for account inquiry,
+*>                    transaction entry, end-of-day batch and
+*>                    reports, with an exit option.
+*> 2026-08-08   rcp   replaced the raw c$sleep calls with the shared
+*>                    timepause subprogram.
+*> 2026-08-08   rcp   logs each menu selection to the shared
+*>                    audit-trail file.
+*> -----------------------------------------------------------------
 identification division.
 program-id. helloscreen.
+author. r. c. peters.
+installation. bams.
+date-written. 2024-02-12.
+
+environment division.
+input-output section.
+file-control.
+    copy "AUDSEL.cpy".
+
+data division.
+file section.
+    copy "AUDREC.cpy".
+
+working-storage section.
+
+01  aud-file-status              pic x(02).
+
+*> ---------------------------------------------------------------
+*> menu control switches and fields
+*> ---------------------------------------------------------------
+01  menu-operator-id            pic x(08)   value spaces.
+
+01  menu-choice                 pic x(01)   value space.
+
+01  menu-done-sw                pic x(01)   value "N".
+    88  menu-done                            value "Y".
+
+01  menu-banner-seconds         pic 9(04)   value 2.
+
+01  menu-error-seconds          pic 9(04)   value 2.
+
 procedure division.
-display "Hello, world" at 0212
-#CALL "C$SLEEP" USING 5 END-CALL
-goback.
+*> =================================================================
+*> 0000-mainline
+*> controls overall flow of the main menu driver.
+*> =================================================================
+0000-mainline.
+    perform 1000-initialize thru 1000-exit
+    perform 2000-menu-loop thru 2000-exit
+        until menu-done
+    perform 9999-terminate thru 9999-exit
+    goback.
+
+*> =================================================================
+*> 1000-initialize
+*> displays the sign-on banner and captures the operator id.
+*> =================================================================
+1000-initialize.
+    display "BAMS - BANK ACCOUNT MANAGEMENT SYSTEM" at 0212
+    display "OPERATOR ID:"                          at 0412
+    accept  menu-operator-id                        at 0425
+    call "timepause" using menu-banner-seconds end-call
+    open extend audit-trail
+    if aud-file-status = "05" or aud-file-status = "35"
+        open output audit-trail
+    end-if.
+1000-exit.
+    exit.
+
+*> =================================================================
+*> 2000-menu-loop
+*> displays the menu, accepts a choice and dispatches it.
+*> =================================================================
+2000-menu-loop.
+    perform 2100-display-menu thru 2100-exit
+    accept  menu-choice at 1212
+    perform 3000-process-choice thru 3000-exit.
+2000-exit.
+    exit.
+
+*> =================================================================
+*> 2100-display-menu
+*> paints the numbered option screen.
+*> =================================================================
+2100-display-menu.
+    display "BAMS MAIN MENU"            at 0612
+    display "1.  ACCOUNT INQUIRY"        at 0812
+    display "2.  TRANSACTION ENTRY"      at 0912
+    display "3.  END-OF-DAY BATCH"       at 1012
+    display "4.  REPORTS"                at 1112
+    display "X.  EXIT"                   at 1212
+    display "SELECT OPTION:"             at 1412.
+2100-exit.
+    exit.
+
+*> =================================================================
+*> 3000-process-choice
+*> routes the operator's selection to its menu paragraph.
+*> =================================================================
+3000-process-choice.
+    evaluate menu-choice
+        when "1"
+            perform 3100-account-inquiry thru 3100-exit
+        when "2"
+            perform 3200-transaction-entry thru 3200-exit
+        when "3"
+            perform 3300-end-of-day-batch thru 3300-exit
+        when "4"
+            perform 3400-reports thru 3400-exit
+        when "X"
+        when "x"
+            set menu-done to true
+        when other
+            perform 3900-invalid-choice thru 3900-exit
+    end-evaluate
+    if menu-choice = "1" or menu-choice = "2" or menu-choice = "3"
+            or menu-choice = "4"
+        move menu-operator-id to aud-operator-id
+        move "MENU"           to aud-program-name
+        move spaces           to aud-acct-number
+        move "MS"             to aud-action-code
+        perform 8900-write-audit-rec thru 8900-exit
+    end-if.
+3000-exit.
+    exit.
+
+*> =================================================================
+*> 3100-account-inquiry
+*> invokes the account inquiry screen program.
+*> =================================================================
+3100-account-inquiry.
+    close audit-trail
+    call "acctinq" using menu-operator-id
+    open extend audit-trail
+    if aud-file-status = "05" or aud-file-status = "35"
+        open output audit-trail
+    end-if.
+3100-exit.
+    exit.
+
+*> =================================================================
+*> 3200-transaction-entry
+*> invokes the transaction entry screen program.
+*> =================================================================
+3200-transaction-entry.
+    close audit-trail
+    call "txnpost" using menu-operator-id
+    open extend audit-trail
+    if aud-file-status = "05" or aud-file-status = "35"
+        open output audit-trail
+    end-if.
+3200-exit.
+    exit.
+
+*> =================================================================
+*> 3300-end-of-day-batch
+*> invokes the end-of-day batch driver on demand.
+*> =================================================================
+3300-end-of-day-batch.
+    call "eoddrive".
+3300-exit.
+    exit.
+
+*> =================================================================
+*> 3400-reports
+*> invokes the daily activity report program.
+*> =================================================================
+3400-reports.
+    call "rptdaily".
+3400-exit.
+    exit.
+
+*> =================================================================
+*> 3900-invalid-choice
+*> warns the operator of an unrecognized menu selection.
+*> =================================================================
+3900-invalid-choice.
+    display "INVALID OPTION - PLEASE SELECT 1-4 OR X" at 1612
+    call "timepause" using menu-error-seconds end-call.
+3900-exit.
+    exit.
+
+*> =================================================================
+*> 9999-terminate
+*> displays the sign-off message before returning to the
+*> operating system.
+*> =================================================================
+9999-terminate.
+    display "BAMS SESSION ENDED - GOODBYE" at 1812
+    close audit-trail.
+9999-exit.
+    exit.
+
+*> =================================================================
+*> 8900-write-audit-rec
+*> shared audit-trail logging paragraph - see copybooks/audlog.cpy.
+*> =================================================================
+    copy "AUDLOG.cpy".
+
 end program helloscreen.
