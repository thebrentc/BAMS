@@ -0,0 +1,24 @@
+*> -----------------------------------------------------------------
+*> copybook:  acctrec.cpy
+*> purpose:   fd and record layout for the account-master indexed
+*>            file.  copy into the file section of any program that
+*>            reads or writes account master records.
+*> -----------------------------------------------------------------
+*> maintenance history
+*> date        init  description
+*> 2026-08-08   rcp   original copybook.
+*> -----------------------------------------------------------------
+    fd  account-master
+        label records are standard
+        record contains 63 characters.
+
+    01  acct-record.
+        05  acct-number                 pic x(10).
+        05  acct-name                   pic x(30).
+        05  acct-balance                pic s9(9)v99 comp-3.
+        05  acct-status                 pic x(01).
+            88  acct-stat-active             value "A".
+            88  acct-stat-closed             value "C".
+            88  acct-stat-hold               value "H".
+        05  acct-last-actvy-date        pic 9(08).
+        05  filler                      pic x(08).
