@@ -0,0 +1,18 @@
+*> -----------------------------------------------------------------
+*> copybook:  excsel.cpy
+*> purpose:   file-control select clause for the reconcile
+*>            exceptions file.  copy into the file-control
+*>            paragraph of any program that reports balance
+*>            mismatches between account-master and
+*>            transaction-log.
+*> note:      calling program must declare a working-storage item
+*>            named exc-file-status pic x(02).
+*> -----------------------------------------------------------------
+*> maintenance history
+*> date        init  description
+*> 2026-08-08   rcp   original copybook.
+*> -----------------------------------------------------------------
+    select exceptions-file assign to "RECONEXC"
+        organization is line sequential
+        access mode is sequential
+        file status is exc-file-status.
