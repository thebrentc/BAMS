@@ -0,0 +1,21 @@
+*> -----------------------------------------------------------------
+*> copybook:  excrec.cpy
+*> purpose:   fd and record layout for the reconcile exceptions
+*>            file.  one record is written for every account whose
+*>            independently summed transaction-log activity does
+*>            not agree with its account-master balance.
+*> -----------------------------------------------------------------
+*> maintenance history
+*> date        init  description
+*> 2026-08-08   rcp   original copybook.
+*> -----------------------------------------------------------------
+    fd  exceptions-file.
+
+    01  exc-record.
+        05  exc-acct-number             pic x(10).
+        05  filler                      pic x(02).
+        05  exc-computed-balance        pic -(9)9.99.
+        05  filler                      pic x(02).
+        05  exc-master-balance          pic -(9)9.99.
+        05  filler                      pic x(02).
+        05  exc-difference              pic -(9)9.99.
