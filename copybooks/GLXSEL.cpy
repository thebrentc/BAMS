@@ -0,0 +1,13 @@
+*> -----------------------------------------------------------------
+*> copybook:  glxsel.cpy
+*> purpose:   file-control select clause for the general ledger
+*>            extract feed file written by glextract.
+*> -----------------------------------------------------------------
+*> maintenance history
+*> date        init  description
+*> 2026-08-08   rcp   original copybook.
+*> -----------------------------------------------------------------
+    select gl-extract-file assign to "GLEXTRCT"
+        organization is sequential
+        access mode is sequential
+        file status is glx-file-status.
