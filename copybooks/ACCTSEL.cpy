@@ -0,0 +1,17 @@
+*> -----------------------------------------------------------------
+*> copybook:  acctsel.cpy
+*> purpose:   file-control select clause for account-master.
+*>            copy into the file-control paragraph of any program
+*>            that opens the account master file.
+*> note:      calling program must declare a working-storage item
+*>            named acct-file-status pic x(02).
+*> -----------------------------------------------------------------
+*> maintenance history
+*> date        init  description
+*> 2026-08-08   rcp   original copybook.
+*> -----------------------------------------------------------------
+    select account-master assign to "ACCTMSTR"
+        organization is indexed
+        access mode is dynamic
+        record key is acct-number
+        file status is acct-file-status.
