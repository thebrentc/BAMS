@@ -0,0 +1,30 @@
+*> -----------------------------------------------------------------
+*> copybook:  txnrec.cpy
+*> purpose:   fd and record layout for the transaction-log
+*>            sequential file.  copy into the file section of any
+*>            program that reads or appends transaction records.
+*>            txn-seq-no is date/time derived and increases
+*>            monotonically, so it doubles as the end-of-day
+*>            checkpoint key.
+*> -----------------------------------------------------------------
+*> maintenance history
+*> date        init  description
+*> 2026-08-08   rcp   original copybook.
+*> -----------------------------------------------------------------
+    fd  transaction-log
+        label records are standard
+        record contains 52 characters.
+
+    01  txn-record.
+        05  txn-seq-no                  pic 9(16).
+        05  txn-acct-number             pic x(10).
+        05  txn-type                    pic x(01).
+            88  txn-type-debit               value "D".
+            88  txn-type-credit              value "C".
+        05  txn-amount                  pic s9(9)v99 comp-3.
+        05  txn-date                    pic 9(08).
+        05  txn-time                    pic 9(08).
+        05  txn-posted-sw               pic x(01).
+            88  txn-is-posted                value "Y".
+            88  txn-is-unposted              value "N".
+        05  filler                      pic x(02).
