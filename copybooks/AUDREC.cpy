@@ -0,0 +1,26 @@
+*> -----------------------------------------------------------------
+*> copybook:  audrec.cpy
+*> purpose:   fd and record layout for the audit-trail file.  copy
+*>            into the file section of any online program that
+*>            logs operator actions.  a calling program moves
+*>            aud-operator-id, aud-program-name, aud-acct-number
+*>            and aud-action-code before performing the copy'd
+*>            logging paragraph in audlog.cpy - the paragraph fills
+*>            in the timestamp and writes the record.
+*> -----------------------------------------------------------------
+*> maintenance history
+*> date        init  description
+*> 2026-08-08   rcp   original copybook.
+*> -----------------------------------------------------------------
+    fd  audit-trail
+        label records are standard
+        record contains 50 characters.
+
+    01  audit-record.
+        05  aud-operator-id             pic x(08).
+        05  aud-timestamp-date          pic 9(08).
+        05  aud-timestamp-time          pic 9(08).
+        05  aud-program-name            pic x(08).
+        05  aud-acct-number             pic x(10).
+        05  aud-action-code             pic x(02).
+        05  filler                      pic x(06).
