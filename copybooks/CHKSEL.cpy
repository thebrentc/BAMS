@@ -0,0 +1,17 @@
+*> -----------------------------------------------------------------
+*> copybook:  chksel.cpy
+*> purpose:   file-control select clause for the end-of-day
+*>            checkpoint file.  copy into the file-control
+*>            paragraph of any program that reads or writes the
+*>            eoddrive restart checkpoint.
+*> note:      calling program must declare a working-storage item
+*>            named chkpt-file-status pic x(02).
+*> -----------------------------------------------------------------
+*> maintenance history
+*> date        init  description
+*> 2026-08-08   rcp   original copybook.
+*> -----------------------------------------------------------------
+    select checkpoint-file assign to "EODCHKPT"
+        organization is sequential
+        access mode is sequential
+        file status is chkpt-file-status.
