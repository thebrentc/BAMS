@@ -0,0 +1,33 @@
+*> -----------------------------------------------------------------
+*> copybook:  glxrec.cpy
+*> purpose:   fd and record layouts for the general ledger extract
+*>            feed file.  one detail record is written per account
+*>            with a nonzero net movement for the day, followed by
+*>            a single trailer record carrying the detail record
+*>            count and the control total.  fixed-width, 40 bytes,
+*>            so the downstream gl feed can read either record type
+*>            off glx-rec-type without delimiters.
+*> -----------------------------------------------------------------
+*> maintenance history
+*> date        init  description
+*> 2026-08-08   rcp   original copybook.
+*> -----------------------------------------------------------------
+    fd  gl-extract-file
+        label records are standard
+        record contains 40 characters.
+
+    01  glx-detail-record.
+        05  glx-rec-type                pic x(01).
+            88  glx-is-detail                value "D".
+        05  glx-acct-number             pic x(10).
+        05  glx-gl-code                 pic x(06).
+        05  glx-net-amount              pic s9(9)v99.
+        05  glx-movement-date           pic 9(08).
+        05  filler                      pic x(04).
+
+    01  glx-trailer-record.
+        05  glx-trl-rec-type            pic x(01).
+            88  glx-is-trailer               value "T".
+        05  glx-trl-record-count        pic 9(07).
+        05  glx-trl-control-total       pic s9(11)v99.
+        05  filler                      pic x(19).
