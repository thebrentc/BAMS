@@ -0,0 +1,21 @@
+*> -----------------------------------------------------------------
+*> copybook:  audlog.cpy
+*> purpose:   shared procedure division paragraph that stamps and
+*>            writes one audit-trail record.  copy this into the
+*>            procedure division of any online program that has
+*>            already copied audsel.cpy and audrec.cpy and opened
+*>            audit-trail.  before performing 8900-write-audit-rec
+*>            thru 8900-exit, the calling paragraph must move
+*>            values into aud-operator-id, aud-program-name,
+*>            aud-acct-number and aud-action-code.
+*> -----------------------------------------------------------------
+*> maintenance history
+*> date        init  description
+*> 2026-08-08   rcp   original copybook.
+*> -----------------------------------------------------------------
+8900-write-audit-rec.
+    accept aud-timestamp-date from date yyyymmdd
+    accept aud-timestamp-time from time
+    write audit-record.
+8900-exit.
+    exit.
