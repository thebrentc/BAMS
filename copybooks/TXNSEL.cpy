@@ -0,0 +1,16 @@
+*> -----------------------------------------------------------------
+*> copybook:  txnsel.cpy
+*> purpose:   file-control select clause for transaction-log.
+*>            copy into the file-control paragraph of any program
+*>            that reads or appends transaction log records.
+*> note:      calling program must declare a working-storage item
+*>            named txn-file-status pic x(02).
+*> -----------------------------------------------------------------
+*> maintenance history
+*> date        init  description
+*> 2026-08-08   rcp   original copybook.
+*> -----------------------------------------------------------------
+    select transaction-log assign to "TXNLOG"
+        organization is sequential
+        access mode is sequential
+        file status is txn-file-status.
