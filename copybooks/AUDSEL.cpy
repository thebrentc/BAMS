@@ -0,0 +1,16 @@
+*> -----------------------------------------------------------------
+*> copybook:  audsel.cpy
+*> purpose:   file-control select clause for the audit-trail file.
+*>            copy into the file-control paragraph of any online
+*>            program that logs operator actions.
+*> note:      calling program must declare a working-storage item
+*>            named aud-file-status pic x(02).
+*> -----------------------------------------------------------------
+*> maintenance history
+*> date        init  description
+*> 2026-08-08   rcp   original copybook.
+*> -----------------------------------------------------------------
+    select audit-trail assign to "AUDTRAIL"
+        organization is sequential
+        access mode is sequential
+        file status is aud-file-status.
