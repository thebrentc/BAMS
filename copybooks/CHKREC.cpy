@@ -0,0 +1,24 @@
+*> -----------------------------------------------------------------
+*> copybook:  chkrec.cpy
+*> purpose:   fd and record layout for the end-of-day checkpoint
+*>            file.  holds the sequence number of the last
+*>            transaction-log record successfully applied to
+*>            account-master so an abended eoddrive run can be
+*>            restarted without reprocessing the whole log.
+*> -----------------------------------------------------------------
+*> maintenance history
+*> date        init  description
+*> 2026-08-08   rcp   original copybook.
+*> -----------------------------------------------------------------
+    fd  checkpoint-file
+        label records are standard
+        record contains 40 characters.
+
+    01  chkpt-record.
+        05  chkpt-run-date              pic 9(08).
+        05  chkpt-last-seq-no           pic 9(16).
+        05  chkpt-records-processed     pic 9(09).
+        05  chkpt-status                pic x(01).
+            88  chkpt-run-complete           value "C".
+            88  chkpt-run-in-progress        value "I".
+        05  filler                      pic x(06).
